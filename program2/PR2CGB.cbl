@@ -41,22 +41,26 @@
       *       3. FIND AND IMPLEMENT INCREASED INSURANCE FOR ALL EMPLOYEES
       * ********
       *   CALCULATIONS:
-      *       INCREASE ALL EMPLOYEE'S CURRENT SALARY BY 5% (1.05)
-      *       INCREASE UNION DUES BY 3% (1.03)
-      *       INCREASE INSURANCE BY 5% (1.05)
-      
+      *       INCREASE ALL EMPLOYEE'S CURRENT SALARY, UNION DUES, AND
+      *       INSURANCE BY THE CONTRACT-YEAR RATES IN EFFECT FOR THIS RUN.
+      *       RATES DEFAULT TO 5% (1.05) CURRENT SALARY, 3% (1.03) UNION
+      *       DUES, AND 5% (1.05) INSURANCE, BUT OPS CAN OVERRIDE ANY OF
+      *       THE THREE FOR A GIVEN RUN VIA THE PR2PARM.TXT CONTROL CARD
+      *       (SEE RATE-FIELDS / CC-RATE-CURR, -UNION, -INSUR) WITHOUT A
+      *       RECOMPILE.
+
       *       INCREASED CURRENT SALARY =
-      *           CURRENT SALARY OF EMPLOYEE * 1.05
+      *           CURRENT SALARY OF EMPLOYEE * RF-RATE-CURR
       *       TOTAL INCREASED CURRENT SALARY FOR ALL EMPLOYEES =
       *           THE SUM OF ALL INCREASED CURRENT SALARIES + TOTAL INCREASED CURRENT SALARIES
       *
       *       INCREASED UNION DUES =
-      *           CURRENT UNION DUES * 1.03
+      *           CURRENT UNION DUES * RF-RATE-UNION
       *       TOTAL INCREASED UNION DUES =
       *           THE SUM OF ALL INCREASED UNION DUES + TOTAL INCREASED UNION DUES
-      *       
+      *
       *       INCREASED INSURANCE =
-      *           CURRENT INSURANCE * 1.05
+      *           CURRENT INSURANCE * RF-RATE-INSUR
       *       TOTAL INCREASED INSURANCE FOR ALL EMPLOYEES =
       *           THE SUM OF ALL INCREASED INSURANCE + TOTAL INCREASED INSURANCE
       *
@@ -72,12 +76,34 @@
            SELECT INPUT-RECORDS
                ASSIGN TO 'PR2FA19-1.TXT'
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORT-WORK-FILE
+               ASSIGN TO 'PR2SWRK.TXT'.
+           SELECT SORTED-RECORDS
+               ASSIGN TO 'PR2SORT.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
            SELECT OUTPUT-REPORT
                ASSIGN TO PRINTER 'EMPLOYEEFILE'.
-       
+           SELECT EXCEPTION-REPORT
+               ASSIGN TO PRINTER 'EXCEPTFILE'.
+           SELECT WAREHOUSE-MASTER
+               ASSIGN TO 'PR2WHSE.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-WHSE-STATUS.
+           SELECT CONTROL-CARD-FILE
+               ASSIGN TO 'PR2PARM.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+           SELECT PAYROLL-EXTRACT
+               ASSIGN TO 'PR2XTRC.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO 'PR2CKPT.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
-       
+
        FD  INPUT-RECORDS
            RECORD CONTAINS 80 CHARACTERS.
        
@@ -96,25 +122,190 @@
            05 FILLER               PIC X(5).
            05 I-UNION-DUES         PIC 9(3).
            05 I-INSURANCE          PIC 999V99.
-       
+
+      *** SORT WORK FILE, KEYED BY WAREHOUSE THEN LAST NAME SO EACH  ***
+      *** WAREHOUSE'S ROSTER PRINTS IN ALPHABETICAL ORDER.           ***
+       SD  SORT-WORK-FILE.
+
+       01  SORT-RECORD.
+           05 SK-WAREHOUSE-ID       PIC X(4).
+           05 SK-EMPLOYEE-ID        PIC X(5).
+           05 SK-EMPLOYEE-POSITION  PIC X(2).
+           05 SK-EMPLOYEE-LASTNAME  PIC X(10).
+           05 SK-EMPLOYEE-FIRSTNAME PIC X(10).
+           05 FILLER                PIC X(3).
+           05 SK-HIRE-DATE          PIC 9(8).
+           05 SK-STARTING-SALARY    PIC 999999V99.
+           05 FILLER                PIC X(4).
+           05 SK-LAST-PAY-INCREASE  PIC 9(8).
+           05 SK-CURRENT-SALARY    PIC 999999V99.
+           05 FILLER                PIC X(5).
+           05 SK-UNION-DUES         PIC 9(3).
+           05 SK-INSURANCE          PIC 999V99.
+
+       FD  SORTED-RECORDS
+           RECORD CONTAINS 80 CHARACTERS.
+
+       01  SORTED-INFORMATION.
+           05 SI-WAREHOUSE-ID       PIC X(4).
+           05 SI-EMPLOYEE-ID        PIC X(5).
+           05 SI-EMPLOYEE-POSITION  PIC X(2).
+           05 SI-EMPLOYEE-LASTNAME  PIC X(10).
+           05 SI-EMPLOYEE-FIRSTNAME PIC X(10).
+           05 FILLER                PIC X(3).
+           05 SI-HIRE-DATE          PIC 9(8).
+           05 SI-STARTING-SALARY    PIC 999999V99.
+           05 FILLER                PIC X(4).
+           05 SI-LAST-PAY-INCREASE  PIC 9(8).
+           05 SI-CURRENT-SALARY     PIC 999999V99.
+           05 FILLER                PIC X(5).
+           05 SI-UNION-DUES         PIC 9(3).
+           05 SI-INSURANCE          PIC 999V99.
+
        FD  OUTPUT-REPORT
-           RECORD CONTAINS 70 CHARACTERS.
-       
-       01  RECORD-REPORT           PIC X(79).
-       
-       
+           RECORD CONTAINS 130 CHARACTERS.
+
+       01  RECORD-REPORT           PIC X(130).
+
+      *** LISTS EMPLOYEE RECORDS THAT FAILED A WAREHOUSE OR POSITION  ***
+      *** CODE LOOKUP, SO A BAD CODE GETS NOTICED INSTEAD OF SILENTLY ***
+      *** FLOWING THROUGH TO THE PRINTED REPORT.                     ***
+       FD  EXCEPTION-REPORT
+           RECORD CONTAINS 50 CHARACTERS.
+
+       01  EXCEPTION-RECORD        PIC X(50).
+
+       FD  WAREHOUSE-MASTER
+           RECORD CONTAINS 15 CHARACTERS.
+
+       01  WHSE-MASTER-RECORD.
+           05  WM-WAREHOUSE-ID     PIC X(4).
+           05  WM-WAREHOUSE-NAME   PIC X(11).
+
+       FD  CONTROL-CARD-FILE
+           RECORD CONTAINS 16 CHARACTERS.
+
+       01  CONTROL-CARD-RECORD.
+           05  CC-RATE-CURR        PIC 9V9999.
+           05  CC-RATE-UNION       PIC 9V9999.
+           05  CC-RATE-INSUR       PIC 9V9999.
+           05  CC-RESTART-IND      PIC X(1).
+
+      *** MACHINE-READABLE EXTRACT LOADED BY PAYROLL, ONE RECORD PER ***
+      *** EMPLOYEE WITH THE SAME FIGURES THE PRINTED REPORT SHOWS.   ***
+       FD  PAYROLL-EXTRACT
+           RECORD CONTAINS 34 CHARACTERS.
+
+       01  PAYROLL-EXTRACT-RECORD.
+           05  PX-WAREHOUSE-ID      PIC X(4).
+           05  PX-EMPLOYEE-ID       PIC X(5).
+           05  PX-INCREASED-CURR    PIC 9(7)V99.
+           05  PX-INCREASED-UNION   PIC 9(6)V99.
+           05  PX-INCREASED-INSUR   PIC 9(6)V99.
+
+      *** RESTART CHECKPOINT, REWRITTEN PERIODICALLY SO A RERUN      ***
+      *** CAN PICK UP AFTER THE LAST EMPLOYEE SUCCESSFULLY POSTED.   ***
+      *** ALSO CARRIES THE CURRENT WAREHOUSE'S RUNNING TOTALS, THE   ***
+      *** DRAKEA-WIDE GRAND TOTAL, THE DETAIL-LINE/EXCEPTION COUNTS, ***
+      *** AND THE PER-WAREHOUSE RECORD COUNTS - EVERYTHING THAT ONLY ***
+      *** ACCUMULATES WHILE 100-PROCESS-EMPLOYEE-RECORD RUNS, SO A   ***
+      *** RESTART'S END-OF-JOB TOTALS AND RUN CONTROL SUMMARY COVER  ***
+      *** THE WHOLE JOB AND NOT JUST THE POST-CRASH PORTION. NOTE    ***
+      *** WS-RECORDS-READ AND WS-RECORDS-SKIPPED ARE NOT CARRIED     ***
+      *** HERE - 30-READ-FILE REREADS THE FULL SORTED INPUT ON EVERY ***
+      *** RUN, SO THOSE TWO ALREADY COVER THE WHOLE FILE WITHOUT ANY ***
+      *** CHECKPOINT HELP; SEEDING THEM WOULD DOUBLE-COUNT.          ***
+       FD  CHECKPOINT-FILE
+           RECORD CONTAINS 328 CHARACTERS.
+
+       01  CHECKPOINT-RECORD.
+           05  CK-WAREHOUSE-ID      PIC X(4).
+           05  CK-EMPLOYEE-ID       PIC X(5).
+           05  CK-TOTAL-CURR        PIC S9(7)V9(2).
+           05  CK-TOTAL-UNION       PIC S9(6)V9(2).
+           05  CK-TOTAL-INSUR       PIC S9(6)V9(2).
+           05  CK-HEADCOUNT         PIC 9(5).
+           05  CK-CF-TOTAL-CURR     PIC S9(8)V9(2).
+           05  CK-CF-TOTAL-UNION    PIC S9(7)V9(2).
+           05  CK-CF-TOTAL-INSUR    PIC S9(7)V9(2).
+           05  CK-DETAIL-WRITTEN    PIC 9(7).
+           05  CK-EXCEPTIONS        PIC 9(4).
+           05  CK-WHSE-COUNT        OCCURS 50 TIMES
+                                     PIC 9(5).
+
+
        WORKING-STORAGE SECTION.
        
        01  FLAGS-N-SWITCHES.
            05  EOF-FLAG            PIC X           VALUE ' '.
            05  FIRST-RECORD        PIC X(3)        VALUE 'YES'.
            05  WS-HOLDING          PIC X(11).
-           
+           05  WS-WHSE-STATUS      PIC X(2)        VALUE '00'.
+           05  WS-WHSE-FOUND       PIC X(3)        VALUE 'NO '.
+           05  WS-PARM-STATUS      PIC X(2)        VALUE '00'.
+           05  WS-CKPT-STATUS      PIC X(2)        VALUE '00'.
+           05  WS-RESTART-REQUESTED
+                                   PIC X(3)        VALUE 'NO '.
+           05  WS-RESTART-SKIP     PIC X(3)        VALUE 'NO '.
+
+      *** RESTART POSITION READ FROM THE CHECKPOINT FILE WHEN OPS    ***
+      *** ASKS FOR A RESTART ON THE CONTROL CARD, AND THE LAST       ***
+      *** SUCCESSFULLY PROCESSED RECORD SO A CHECKPOINT CAN BE       ***
+      *** WRITTEN FOR THE NEXT RUN TO RESTART FROM.                  ***
+       01  WS-RESTART-WAREHOUSE    PIC X(4).
+       01  WS-RESTART-EMPLOYEE     PIC X(5).
+       01  WS-LAST-WAREHOUSE       PIC X(4).
+       01  WS-LAST-EMPLOYEE        PIC X(5).
+
+       01  WS-CKPT-INTERVAL        PIC 9(4)        VALUE 50.
+       01  WS-CKPT-COUNTER         PIC 9(4)        VALUE 0.
+
+      *** CONTRACT-YEAR RAISE PERCENTAGES, READ FROM THE PR2PARM.TXT ***
+      *** CONTROL CARD AT HOUSEKEEPING TIME SO OPS CAN CHANGE THEM   ***
+      *** WITHOUT A RECOMPILE; DEFAULTED IF THE CARD ISN'T PRESENT.  ***
+       01  RATE-FIELDS.
+           05  RF-RATE-CURR           PIC 9V9999      VALUE 1.0500.
+           05  RF-RATE-UNION          PIC 9V9999      VALUE 1.0300.
+           05  RF-RATE-INSUR          PIC 9V9999      VALUE 1.0500.
+
+      *** WAREHOUSE ID-TO-NAME TABLE, LOADED FROM WAREHOUSE-MASTER  ***
+      *** AT HOUSEKEEPING TIME SO OPS CAN ADD A WAREHOUSE WITHOUT   ***
+      *** A RECOMPILE; DEFAULTED IF THE MASTER FILE ISN'T PRESENT.  ***
+       01  WAREHOUSE-TABLE.
+           05  WT-ENTRY            OCCURS 50 TIMES
+                                    INDEXED BY WT-IDX.
+               10  WT-ID           PIC X(4).
+               10  WT-NAME         PIC X(11).
+               10  WT-RECCOUNT     PIC 9(5).
+
+       01  WT-COUNT                PIC 9(3)        VALUE 0.
+
+      *** HOLDS THE BAD CODE AND THE NAME OF THE FIELD IT FAILED ON  ***
+      *** BETWEEN THE LOOKUP THAT FOUND THE PROBLEM AND THE WRITE TO ***
+      *** THE EXCEPTION REPORT.                                      ***
+       01  EXCEPTION-FIELDS.
+           05  WS-EXCEPT-CD       PIC X(4).
+           05  WS-EXCEPT-FIELD      PIC X(9).
+           05  WS-EXCEPTION-COUNT   PIC 9(4)        VALUE 0.
+
+      *** RUN-CONTROL COUNTERS, PRINTED AT END OF JOB SO OPS CAN       ***
+      *** BALANCE THIS RUN AGAINST THE INPUT FILE.                     ***
+       01  WS-RECORDS-READ          PIC 9(7)        VALUE 0.
+       01  WS-DETAIL-LINES-WRITTEN  PIC 9(7)        VALUE 0.
+       01  WS-RECORDS-SKIPPED       PIC 9(7)        VALUE 0.
+
        01  WS-DATE.
            05  WS-YEAR             PIC 99.
            05  WS-MONTH            PIC 99.
            05  WS-DAY              PIC 99.
-       
+
+      *** 4-DIGIT-YEAR VERSION OF TODAY'S DATE, USED ONLY TO COMPUTE ***
+      *** YEARS-OF-SERVICE AGAINST I-HIRE-DATE.                      ***
+       01  WS-CURRENT-DATE-8       PIC 9(8).
+
+       01  WS-DATE-DIFF            PIC S9(8).
+       01  WS-YEARS-OF-SERVICE     PIC 999.
+
        01  TOTAL-FIELDS.
            05  TF-CURRENT-SALARY   PIC S9(7)V9(2)  VALUE +0.
            05  TF-INCREASED-CURR   PIC S9(7)V9(2)  VALUE +0.
@@ -127,7 +318,21 @@
            05  TF-INSURANCE        PIC S9(6)V9(2)  VALUE +0.
            05  TF-INCREASED-INSUR  PIC S9(6)V9(2)  VALUE +0.
            05  TF-TOTAL-INSUR      PIC S9(6)V9(2)  VALUE +0.
-           
+
+      *** NUMBER OF EMPLOYEES PROCESSED IN THE CURRENT WAREHOUSE,     ***
+      *** USED TO PRINT A HEADCOUNT AND AN AVERAGE CURRENT SALARY     ***
+      *** ON THE WAREHOUSE TOTAL LINE.                                ***
+           05  TF-HEADCOUNT        PIC 9(5)        VALUE 0.
+
+       01  WS-AVG-CURR-SALARY      PIC S9(7)V9(2)  VALUE +0.
+
+      *** DRAKEA-WIDE GRAND TOTALS, ACCUMULATED ACROSS EVERY         ***
+      *** WAREHOUSE BREAK AND PRINTED AFTER THE LAST ONE.            ***
+       01  COMPANY-FIELDS.
+           05  CF-TOTAL-CURR       PIC S9(8)V9(2)  VALUE +0.
+           05  CF-TOTAL-UNION      PIC S9(7)V9(2)  VALUE +0.
+           05  CF-TOTAL-INSUR      PIC S9(7)V9(2)  VALUE +0.
+
        01  REPORT-FIELDS.
            05  PROPER-SPACING      PIC S9          VALUE +1.
        
@@ -170,6 +375,9 @@
            05                      PIC X(4).
            05                      PIC X(9)        VALUE 'INCREASED'.
            05                      PIC X(4).
+           05                      PIC X(8)        VALUE 'EMPLOYEE'.
+           05                      PIC X(5).
+           05                      PIC X(6)        VALUE SPACES.
 
        01  HEADING-FOUR.
            05                      PIC X(5).
@@ -185,6 +393,10 @@
            05                      PIC X(3).
            05                      PIC X(9)        VALUE 'INSURANCE'.
            05                      PIC X(4).
+           05                      PIC X(10)       VALUE 'FIRST NAME'.
+           05                      PIC X(3).
+           05                      PIC X(3)        VALUE 'SVC'.
+           05                      PIC X(3).
 
        01  DETAIL-LINE.
            05                      PIC X(3)        VALUE SPACES.
@@ -200,19 +412,105 @@
            05                      PIC X(3)        VALUE SPACES.
            05  DL-INCREASED-INSUR  PIC $ZZ,ZZZ.99.
            05                      PIC X(3)        VALUE SPACES.
+           05  DL-EMPLOYEE-FIRST   PIC X(10).
+           05                      PIC X(3)        VALUE SPACES.
+           05  DL-YEARS-SERVICE    PIC ZZ9.
+           05                      PIC X(3)        VALUE SPACES.
 
        01  TOTAL-LINE.
            05                      PIC X(7).
            05  TL-WAREHOUSE-ID     PIC X(11).
-           05                      PIC X(19)        
+           05                      PIC X(19)
                                          VALUE ' WAREHOUSE TOTAL:  '.
            05  TL-INCREASED-CURR   PIC $Z,ZZZ,ZZZ.99.
            05                      PIC X(4).
            05  TL-INCREASED-UNION  PIC $ZZ,ZZZ.99.
            05                      PIC X(3).
            05  TL-INCREASED-INSUR  PIC $ZZ,ZZZ.99.
+           05                      PIC X(3)        VALUE SPACES.
+           05                      PIC X(5)        VALUE 'HDCT:'.
+           05  TL-HEADCOUNT        PIC ZZ9.
+           05                      PIC X(5)        VALUE ' AVG:'.
+           05  TL-AVG-CURR         PIC $ZZZ,ZZZ.99.
+
+       01  COMPANY-TOTAL-LINE.
+           05                      PIC X(18)
+                                         VALUE 'DRAKEA, LTD.     '.
+           05                      PIC X(19)
+                                         VALUE ' COMPANY TOTAL:    '.
+           05  CL-INCREASED-CURR   PIC $Z,ZZZ,ZZZ.99.
+           05                      PIC X(4).
+           05  CL-INCREASED-UNION  PIC $ZZ,ZZZ.99.
+           05                      PIC X(3).
+           05  CL-INCREASED-INSUR  PIC $ZZ,ZZZ.99.
+
+      *** PRINT LINES FOR THE EXCEPTION REPORT.                       ***
+       01  EXCEPTION-HEADING-ONE.
+           05                      PIC X(10)       VALUE SPACES.
+           05                      PIC X(29)
+                             VALUE 'EXCEPTION REPORT - BAD CODES'.
+           05                      PIC X(11)       VALUE SPACES.
+
+       01  EXCEPTION-HEADING-TWO.
+           05                      PIC X(3)        VALUE SPACES.
+           05                      PIC X(8)        VALUE 'EMPLOYEE'.
+           05                      PIC X(7)        VALUE SPACES.
+           05                      PIC X(5)        VALUE 'FIELD'.
+           05                      PIC X(10)       VALUE SPACES.
+           05                      PIC X(4)        VALUE 'CODE'.
+           05                      PIC X(13)       VALUE SPACES.
+
+       01  EXCEPTION-LINE.
+           05                      PIC X(3)        VALUE SPACES.
+           05  EL-EMPLOYEE-ID      PIC X(5).
+           05                      PIC X(6)        VALUE SPACES.
+           05  EL-FIELD-NAME       PIC X(9).
+           05                      PIC X(6)        VALUE SPACES.
+           05  EL-BAD-CODE         PIC X(4).
+           05                      PIC X(17)       VALUE SPACES.
+
+      *** PRINT LINES FOR THE END-OF-JOB RUN CONTROL SUMMARY.         ***
+       01  RUN-CONTROL-HEADING.
+           05                      PIC X(20)       VALUE SPACES.
+           05                      PIC X(20)
+                             VALUE 'RUN CONTROL SUMMARY'.
+
+       01  RUN-CONTROL-LINE-ONE.
+           05                      PIC X(5)        VALUE SPACES.
+           05                      PIC X(20)
+                             VALUE 'TOTAL RECORDS READ:'.
+           05  RC-RECORDS-READ     PIC ZZZ,ZZ9.
+
+       01  RUN-CONTROL-LINE-TWO.
+           05                      PIC X(5)        VALUE SPACES.
+           05                      PIC X(21)
+                             VALUE 'DETAIL LINES WRITTEN:'.
+           05  RC-DETAIL-WRITTEN   PIC ZZZ,ZZ9.
+
+       01  RUN-CONTROL-LINE-THREE.
+           05                      PIC X(5)        VALUE SPACES.
+           05                      PIC X(21)
+                             VALUE 'EXCEPTIONS REPORTED: '.
+           05  RC-EXCEPTIONS       PIC ZZZ,ZZ9.
+
+       01  RUN-CONTROL-LINE-FOUR.
+           05                      PIC X(5)        VALUE SPACES.
+           05                      PIC X(21)
+                             VALUE 'SKIPPED ON RESTART:  '.
+           05  RC-RECORDS-SKIPPED  PIC ZZZ,ZZ9.
+
+       01  RUN-CONTROL-WAREHOUSE-HEADING.
+           05                      PIC X(5)        VALUE SPACES.
+           05                      PIC X(31)
+                             VALUE 'RECORDS PROCESSED BY WAREHOUSE:'.
+
+       01  RUN-CONTROL-WAREHOUSE-LINE.
+           05                      PIC X(7)        VALUE SPACES.
+           05  RC-WHSE-ID          PIC X(11).
+           05                      PIC X(4)        VALUE SPACES.
+           05  RC-WHSE-COUNT       PIC ZZ,ZZ9.
+
 
-      
        PROCEDURE DIVISION.
       *                                CGB
        10-CONTROL-MODULE.
@@ -225,28 +523,272 @@
            
       *** CANNOT CALL THE HEADER ROUTINE BEFORE WE PROCESS THE DATA ***
        20-HOUSEKEEPING-ROUTINE.
-       
-           OPEN INPUT INPUT-RECORDS
-               OUTPUT OUTPUT-REPORT
+
+      * MUST LEARN WHETHER THIS IS A RESTART RUN BEFORE OPENING THE
+      * PRINTED REPORT/EXTRACT/EXCEPTION FILES, SINCE A RESTART HAS TO
+      * EXTEND THE PRIOR RUN'S OUTPUT RATHER THAN TRUNCATE IT
+           PERFORM 22-LOAD-CONTROL-CARD
+
+           IF WS-RESTART-REQUESTED = 'YES'
+               OPEN EXTEND OUTPUT-REPORT
+                           PAYROLL-EXTRACT
+                           EXCEPTION-REPORT
+           ELSE
+               OPEN OUTPUT OUTPUT-REPORT
+                           PAYROLL-EXTRACT
+                           EXCEPTION-REPORT
+           END-IF
+
            ACCEPT WS-DATE FROM DATE
-               
+           ACCEPT WS-CURRENT-DATE-8 FROM DATE YYYYMMDD
+
                MOVE WS-MONTH TO H1-MONTH
                MOVE WS-DAY TO H1-DAY
                MOVE WS-YEAR TO H1-YEAR
-           PERFORM 40-HEADER-ROUTINE
-           
+
+      * A RESTART IS EXTENDING A REPORT/EXCEPTION FILE THAT ALREADY HAS
+      * A COVER PAGE AND HEADING ON IT - DON'T SPLICE IN A SECOND ONE
+           IF WS-RESTART-REQUESTED NOT = 'YES'
+               PERFORM 40-HEADER-ROUTINE
+           END-IF
+           PERFORM 23-LOAD-WAREHOUSE-TABLE
+           PERFORM 24-CHECK-RESTART
+           PERFORM 25-SORT-INPUT-RECORDS
+           IF WS-RESTART-REQUESTED NOT = 'YES'
+               PERFORM 26-PRINT-EXCEPTION-HEADER
+           END-IF
+
            .
-       
+
+      *** READS THE CONTRACT-YEAR RAISE PERCENTAGES FROM THE         ***
+      *** PR2PARM.TXT CONTROL CARD; KEEPS THE DEFAULT RATES ABOVE    ***
+      *** IF OPS HASN'T SUPPLIED ONE FOR THIS RUN, OR LEAVES A RATE  ***
+      *** FIELD BLANK/ZERO ON A CARD BUILT JUST TO REQUEST A         ***
+      *** RESTART - A ZERO RATE WOULD OTHERWISE WIPE OUT EVERY       ***
+      *** EMPLOYEE'S INCREASE FOR THE REST OF THE RUN.               ***
+       22-LOAD-CONTROL-CARD.
+
+           OPEN INPUT CONTROL-CARD-FILE
+           IF WS-PARM-STATUS = '00'
+               READ CONTROL-CARD-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CC-RATE-CURR NOT = ZERO
+                           MOVE CC-RATE-CURR TO RF-RATE-CURR
+                       END-IF
+                       IF CC-RATE-UNION NOT = ZERO
+                           MOVE CC-RATE-UNION TO RF-RATE-UNION
+                       END-IF
+                       IF CC-RATE-INSUR NOT = ZERO
+                           MOVE CC-RATE-INSUR TO RF-RATE-INSUR
+                       END-IF
+                       IF CC-RESTART-IND = 'Y'
+                           MOVE 'YES' TO WS-RESTART-REQUESTED
+                       END-IF
+               END-READ
+               CLOSE CONTROL-CARD-FILE
+           END-IF
+
+           .
+
+      *** LOADS THE WAREHOUSE ID-TO-NAME TABLE FROM THE WAREHOUSE    ***
+      *** MASTER FILE; IF OPS HAS NOT SET ONE UP YET, OR THE ONE SET ***
+      *** UP IS EMPTY, FALLS BACK TO THE THREE WAREHOUSES DRAKEA     ***
+      *** STARTED WITH. STOPS LOADING (WITH A WARNING) RATHER THAN   ***
+      *** OVERFLOW THE 50-ENTRY TABLE IF THE MASTER EVER GROWS       ***
+      *** PAST IT.                                                   ***
+       23-LOAD-WAREHOUSE-TABLE.
+
+           OPEN INPUT WAREHOUSE-MASTER
+           IF WS-WHSE-STATUS NOT = '00'
+               PERFORM 235-LOAD-DEFAULT-WAREHOUSES
+           ELSE
+               PERFORM UNTIL WS-WHSE-STATUS NOT = '00'
+                   READ WAREHOUSE-MASTER
+                       AT END
+                           MOVE '10' TO WS-WHSE-STATUS
+                       NOT AT END
+                           IF WT-COUNT < 50
+                               ADD 1 TO WT-COUNT
+                               SET WT-IDX TO WT-COUNT
+                               MOVE WM-WAREHOUSE-ID TO WT-ID (WT-IDX)
+                               MOVE WM-WAREHOUSE-NAME
+                                   TO WT-NAME (WT-IDX)
+                               MOVE 0 TO WT-RECCOUNT (WT-IDX)
+                           ELSE
+                               DISPLAY 'PR2CGB: WAREHOUSE TABLE FULL '
+                                  'AT 50 ENTRIES - REMAINING ROWS IN '
+                                  'PR2WHSE.TXT IGNORED'
+                               MOVE '10' TO WS-WHSE-STATUS
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE WAREHOUSE-MASTER
+               IF WT-COUNT = 0
+                   PERFORM 235-LOAD-DEFAULT-WAREHOUSES
+               END-IF
+           END-IF
+
+           .
+
+      *** DEFAULT WAREHOUSE TABLE USED ONLY WHEN PR2WHSE.TXT IS     ***
+      *** MISSING SO THE RUN DOESN'T COME UP EMPTY.                 ***
+       235-LOAD-DEFAULT-WAREHOUSES.
+
+           MOVE 3 TO WT-COUNT
+           SET WT-IDX TO 1
+           MOVE 'AL10' TO WT-ID (WT-IDX)
+           MOVE 'ALABAMA' TO WT-NAME (WT-IDX)
+           MOVE 0 TO WT-RECCOUNT (WT-IDX)
+           SET WT-IDX TO 2
+           MOVE 'GA11' TO WT-ID (WT-IDX)
+           MOVE 'GEORGIA' TO WT-NAME (WT-IDX)
+           MOVE 0 TO WT-RECCOUNT (WT-IDX)
+           SET WT-IDX TO 3
+           MOVE 'MS12' TO WT-ID (WT-IDX)
+           MOVE 'MISSISSIPPI' TO WT-NAME (WT-IDX)
+           MOVE 0 TO WT-RECCOUNT (WT-IDX)
+
+           .
+
+      *** IF THE CONTROL CARD ASKED FOR A RESTART, READS THE LAST    ***
+      *** CHECKPOINT AND ARMS 30-READ-FILE TO DISCARD RECORDS UNTIL  ***
+      *** IT REACHES THAT POSITION, SO ALREADY-POSTED WAREHOUSES     ***
+      *** AREN'T REPROCESSED.                                       ***
+       24-CHECK-RESTART.
+
+           IF WS-RESTART-REQUESTED = 'YES'
+               OPEN INPUT CHECKPOINT-FILE
+               IF WS-CKPT-STATUS = '00'
+                   READ CHECKPOINT-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           MOVE CK-WAREHOUSE-ID TO WS-RESTART-WAREHOUSE
+                           MOVE CK-EMPLOYEE-ID TO WS-RESTART-EMPLOYEE
+                           MOVE CK-TOTAL-CURR TO TF-TOTAL-CURR
+                           MOVE CK-TOTAL-UNION TO TF-TOTAL-UNION
+                           MOVE CK-TOTAL-INSUR TO TF-TOTAL-INSUR
+                           MOVE CK-HEADCOUNT TO TF-HEADCOUNT
+                           MOVE CK-CF-TOTAL-CURR TO CF-TOTAL-CURR
+                           MOVE CK-CF-TOTAL-UNION TO CF-TOTAL-UNION
+                           MOVE CK-CF-TOTAL-INSUR TO CF-TOTAL-INSUR
+                           MOVE CK-DETAIL-WRITTEN
+                               TO WS-DETAIL-LINES-WRITTEN
+                           MOVE CK-EXCEPTIONS TO WS-EXCEPTION-COUNT
+                           PERFORM 248-RESTORE-WAREHOUSE-COUNT
+                               VARYING WT-IDX FROM 1 BY 1
+                               UNTIL WT-IDX > WT-COUNT
+                           MOVE 'YES' TO WS-RESTART-SKIP
+
+      * A ZERO CK-HEADCOUNT MEANS THIS CHECKPOINT WAS WRITTEN AT A
+      * WAREHOUSE BREAK, AFTER TF-TOTAL-*/TF-HEADCOUNT WERE ALREADY
+      * RESET FOR THE NEXT WAREHOUSE - THE CHECKPOINTED WAREHOUSE ID
+      * IS THE ONE THAT JUST FINISHED, NOT ONE STILL IN PROGRESS, SO
+      * THE NEXT RECORD PROCESSED MUST TAKE THE FIRST-RECORD PATH
+      * (HEADER ONLY) RATHER THAN COMPARE AGAINST A STALE WS-HOLDING
+      * AND FIRE A SPURIOUS SECOND BREAK FOR THAT SAME WAREHOUSE.
+                           IF CK-HEADCOUNT = 0
+                               MOVE 'YES' TO FIRST-RECORD
+                           ELSE
+                               MOVE 'NO' TO FIRST-RECORD
+                               PERFORM 245-RESTORE-RESTART-HOLDING
+                           END-IF
+                   END-READ
+                   CLOSE CHECKPOINT-FILE
+               END-IF
+           END-IF
+
+           .
+
+      *** PRIMES WS-HOLDING WITH THE NAME OF THE WAREHOUSE THE CRASHED ***
+      *** RUN WAS IN THE MIDDLE OF, SO THE FIRST RECORD PROCESSED      ***
+      *** AFTER THE RESTART-SKIP LOOP ENDS IS TREATED AS A CONTINUATION***
+      *** OF THAT WAREHOUSE'S ROSTER INSTEAD OF A FRESH ONE.           ***
+       245-RESTORE-RESTART-HOLDING.
+
+           MOVE SPACES TO WS-HOLDING
+           PERFORM 246-SEARCH-RESTART-WAREHOUSE
+               VARYING WT-IDX FROM 1 BY 1
+               UNTIL WT-IDX > WT-COUNT OR WS-HOLDING NOT = SPACES
+
+           IF WS-HOLDING = SPACES
+               MOVE WS-RESTART-WAREHOUSE TO WS-HOLDING
+           END-IF
+
+           .
+
+       246-SEARCH-RESTART-WAREHOUSE.
+
+           IF WT-ID (WT-IDX) = WS-RESTART-WAREHOUSE
+               MOVE WT-NAME (WT-IDX) TO WS-HOLDING
+           END-IF
+
+           .
+
+      *** COPIES EACH WAREHOUSE'S CHECKPOINTED RECORD COUNT BACK INTO ***
+      *** WT-RECCOUNT SO THE RUN-CONTROL BREAKDOWN AT END OF JOB      ***
+      *** INCLUDES WAREHOUSES ALREADY FINISHED BEFORE THE CRASH.      ***
+       248-RESTORE-WAREHOUSE-COUNT.
+
+           MOVE CK-WHSE-COUNT (WT-IDX) TO WT-RECCOUNT (WT-IDX)
+
+           .
+
+      *** SORTS THE RAW INPUT INTO SORTED-RECORDS BY WAREHOUSE, THEN  ***
+      *** LAST NAME, THEN EMPLOYEE ID, SO 30-READ-FILE PRINTS EACH    ***
+      *** WAREHOUSE'S ROSTER ALPHABETICALLY, THE EXISTING WAREHOUSE-  ***
+      *** BREAK LOGIC IN 100-PROCESS-EMPLOYEE-RECORD STILL WORKS      ***
+      *** UNCHANGED, AND TWO EMPLOYEES SHARING A LAST NAME STILL SORT ***
+      *** INTO THE SAME ORDER EVERY RUN SO A RESTART'S CHECKPOINT     ***
+      *** POSITION IS UNAMBIGUOUS.                                   ***
+       25-SORT-INPUT-RECORDS.
+
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SK-WAREHOUSE-ID
+                                SK-EMPLOYEE-LASTNAME
+                                SK-EMPLOYEE-ID
+               USING INPUT-RECORDS
+               GIVING SORTED-RECORDS
+
+           OPEN INPUT SORTED-RECORDS
+
+           .
+
+      *** PRINTS THE EXCEPTION REPORT HEADING ONCE, BEFORE ANY         ***
+      *** EXCEPTION LINES ARE WRITTEN.                                ***
+       26-PRINT-EXCEPTION-HEADER.
+
+           MOVE 1 TO PROPER-SPACING
+           WRITE EXCEPTION-RECORD FROM EXCEPTION-HEADING-ONE
+               AFTER ADVANCING PROPER-SPACING
+
+           MOVE 2 TO PROPER-SPACING
+           WRITE EXCEPTION-RECORD FROM EXCEPTION-HEADING-TWO
+               AFTER ADVANCING PROPER-SPACING
+
+           .
+
        30-READ-FILE.
            PERFORM UNTIL EOF-FLAG = 'N'
-               READ INPUT-RECORDS
+               READ SORTED-RECORDS INTO INFORMATION
                    AT END
                        MOVE 'N' TO EOF-FLAG
                    NOT AT END
-                       PERFORM 100-PROCESS-EMPLOYEE-RECORD
+                       ADD 1 TO WS-RECORDS-READ
+                       IF WS-RESTART-SKIP = 'YES'
+                           ADD 1 TO WS-RECORDS-SKIPPED
+                           IF I-WAREHOUSE-ID = WS-RESTART-WAREHOUSE
+                              AND I-EMPLOYEE-ID = WS-RESTART-EMPLOYEE
+                               MOVE 'NO ' TO WS-RESTART-SKIP
+                           END-IF
+                       ELSE
+                           PERFORM 100-PROCESS-EMPLOYEE-RECORD
+                       END-IF
                END-READ
            END-PERFORM
-           
+
            .
            
        40-HEADER-ROUTINE.
@@ -264,23 +806,10 @@
            
        100-PROCESS-EMPLOYEE-RECORD.
        
-      * NESTED IF-STATEMENT FOR FINDING WAREHOUSE ID AND WRITING OUT WAREHOUSE
-           IF I-WAREHOUSE-ID = 'AL10' THEN
-               MOVE 'ALABAMA' TO WL-WAREHOUSE-ID,
-                                 TL-WAREHOUSE-ID
-           ELSE
-               IF I-WAREHOUSE-ID = 'GA11' THEN
-                   MOVE 'GEORGIA' TO WL-WAREHOUSE-ID,
-                                     TL-WAREHOUSE-ID
-               ELSE
-                   IF I-WAREHOUSE-ID = 'MS12' THEN
-                       MOVE 'MISSISSIPPI' TO WL-WAREHOUSE-ID, 
-                                             TL-WAREHOUSE-ID
-                   END-IF
-               END-IF
-           END-IF
-      
-      
+      * TABLE-DRIVEN LOOKUP OF WAREHOUSE ID AGAINST WAREHOUSE-TABLE
+           PERFORM 150-LOOKUP-WAREHOUSE
+
+
            IF FIRST-RECORD = 'YES'
                MOVE WL-WAREHOUSE-ID TO WS-HOLDING
                MOVE 'NO' TO FIRST-RECORD
@@ -307,6 +836,11 @@
                        ELSE
                            IF I-EMPLOYEE-POSITION = 'WS' THEN
                                MOVE 'SECURITY' TO DL-EMPLOYEE-POS
+                           ELSE
+                               MOVE 'UNKNOWN' TO DL-EMPLOYEE-POS
+                               MOVE I-EMPLOYEE-POSITION TO WS-EXCEPT-CD
+                               MOVE 'POSITION' TO WS-EXCEPT-FIELD
+                               PERFORM 170-WRITE-EXCEPTION-RECORD
                            END-IF
                        END-IF
                    END-IF
@@ -316,12 +850,19 @@
             
            MOVE I-EMPLOYEE-ID TO DL-EMPLOYEE-ID
            MOVE I-EMPLOYEE-LASTNAME TO DL-EMPLOYEE-LAST
+           MOVE I-EMPLOYEE-FIRSTNAME TO DL-EMPLOYEE-FIRST
+
+      * YEARS-OF-SERVICE, TRUNCATED TO A COMPLETED YEAR
+           COMPUTE WS-DATE-DIFF = WS-CURRENT-DATE-8 - I-HIRE-DATE
+           COMPUTE WS-YEARS-OF-SERVICE = WS-DATE-DIFF / 10000
+           MOVE WS-YEARS-OF-SERVICE TO DL-YEARS-SERVICE
+
            MOVE I-CURRENT-SALARY TO TF-CURRENT-SALARY
            MOVE I-UNION-DUES TO TF-UNION-DUES
            MOVE I-INSURANCE TO TF-INSURANCE
            
       * INCREASED CURRENT SALARY
-           COMPUTE TF-INCREASED-CURR = TF-CURRENT-SALARY * 1.05
+           COMPUTE TF-INCREASED-CURR = TF-CURRENT-SALARY * RF-RATE-CURR
       * TOTAL CURRENT SALARY
            COMPUTE TF-TOTAL-CURR = TF-INCREASED-CURR
                    + TF-TOTAL-CURR
@@ -329,24 +870,138 @@
        
        
       * INCREASED UNION DUES
-           COMPUTE TF-INCREASED-UNION = TF-UNION-DUES * 1.03
+           COMPUTE TF-INCREASED-UNION = TF-UNION-DUES * RF-RATE-UNION
       * TOTAL UNION DUES
            COMPUTE TF-TOTAL-UNION = TF-INCREASED-UNION + TF-TOTAL-UNION
            MOVE TF-INCREASED-UNION TO DL-INCREASED-UNION
            
            
       * INCREASED INSURANCE
-           COMPUTE TF-INCREASED-INSUR = TF-INSURANCE * 1.05
+           COMPUTE TF-INCREASED-INSUR = TF-INSURANCE * RF-RATE-INSUR
       * TOTAL INSURANCE
            COMPUTE TF-TOTAL-INSUR = TF-INCREASED-INSUR + TF-TOTAL-INSUR
            MOVE TF-INCREASED-INSUR TO DL-INCREASED-INSUR
-           
+
+      * COUNT OF EMPLOYEES PROCESSED SO FAR IN THIS WAREHOUSE
+           ADD 1 TO TF-HEADCOUNT
+
            MOVE DETAIL-LINE TO RECORD-REPORT
            PERFORM 200-WRITE-A-LINE
+           ADD 1 TO WS-DETAIL-LINES-WRITTEN
            MOVE 1 TO PROPER-SPACING
-           
+
+           PERFORM 180-WRITE-EXTRACT-RECORD
+
+      * REMEMBER THIS RECORD AS THE LAST ONE SUCCESSFULLY PROCESSED
+      * AND CHECKPOINT EVERY WS-CKPT-INTERVAL RECORDS
+           MOVE I-WAREHOUSE-ID TO WS-LAST-WAREHOUSE
+           MOVE I-EMPLOYEE-ID TO WS-LAST-EMPLOYEE
+           ADD 1 TO WS-CKPT-COUNTER
+           IF WS-CKPT-COUNTER >= WS-CKPT-INTERVAL
+               PERFORM 190-WRITE-CHECKPOINT
+               MOVE 0 TO WS-CKPT-COUNTER
+           END-IF
+
            .
-       
+
+      *** WRITES ONE LINE TO THE EXCEPTION REPORT FOR AN EMPLOYEE     ***
+      *** RECORD THAT FAILED A WAREHOUSE OR POSITION CODE LOOKUP.     ***
+       170-WRITE-EXCEPTION-RECORD.
+
+           MOVE I-EMPLOYEE-ID TO EL-EMPLOYEE-ID
+           MOVE WS-EXCEPT-FIELD TO EL-FIELD-NAME
+           MOVE WS-EXCEPT-CD TO EL-BAD-CODE
+           MOVE EXCEPTION-LINE TO EXCEPTION-RECORD
+           WRITE EXCEPTION-RECORD
+               AFTER ADVANCING 1 LINE
+           ADD 1 TO WS-EXCEPTION-COUNT
+
+           .
+
+      *** WRITES THE MACHINE-READABLE PAYROLL EXTRACT RECORD FOR     ***
+      *** THIS EMPLOYEE ALONGSIDE THE PRINTED DETAIL LINE.           ***
+       180-WRITE-EXTRACT-RECORD.
+
+           MOVE I-WAREHOUSE-ID TO PX-WAREHOUSE-ID
+           MOVE I-EMPLOYEE-ID TO PX-EMPLOYEE-ID
+           MOVE TF-INCREASED-CURR TO PX-INCREASED-CURR
+           MOVE TF-INCREASED-UNION TO PX-INCREASED-UNION
+           MOVE TF-INCREASED-INSUR TO PX-INCREASED-INSUR
+           WRITE PAYROLL-EXTRACT-RECORD
+
+           .
+
+      *** REWRITES THE CHECKPOINT FILE WITH THE LAST SUCCESSFULLY    ***
+      *** PROCESSED WAREHOUSE AND EMPLOYEE ID, THE CURRENT            ***
+      *** WAREHOUSE'S RUNNING TOTALS, THE DRAKEA-WIDE GRAND TOTAL,    ***
+      *** THE DETAIL-LINE/EXCEPTION COUNTS, AND THE PER-WAREHOUSE     ***
+      *** RECORD COUNTS, SO A RESTART PICKS ALL OF THESE BACK UP      ***
+      *** INSTEAD OF RESUMING FROM ZERO.                              ***
+       190-WRITE-CHECKPOINT.
+
+           MOVE WS-LAST-WAREHOUSE TO CK-WAREHOUSE-ID
+           MOVE WS-LAST-EMPLOYEE TO CK-EMPLOYEE-ID
+           MOVE TF-TOTAL-CURR TO CK-TOTAL-CURR
+           MOVE TF-TOTAL-UNION TO CK-TOTAL-UNION
+           MOVE TF-TOTAL-INSUR TO CK-TOTAL-INSUR
+           MOVE TF-HEADCOUNT TO CK-HEADCOUNT
+           MOVE CF-TOTAL-CURR TO CK-CF-TOTAL-CURR
+           MOVE CF-TOTAL-UNION TO CK-CF-TOTAL-UNION
+           MOVE CF-TOTAL-INSUR TO CK-CF-TOTAL-INSUR
+           MOVE WS-DETAIL-LINES-WRITTEN TO CK-DETAIL-WRITTEN
+           MOVE WS-EXCEPTION-COUNT TO CK-EXCEPTIONS
+           PERFORM 195-SAVE-WAREHOUSE-COUNT
+               VARYING WT-IDX FROM 1 BY 1
+               UNTIL WT-IDX > WT-COUNT
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE
+
+           .
+
+      *** COPIES EACH WAREHOUSE'S RUNNING RECORD COUNT INTO THE       ***
+      *** CHECKPOINT SO A RESTART'S RUN-CONTROL BREAKDOWN STILL       ***
+      *** COVERS WAREHOUSES ALREADY FINISHED BEFORE THE CRASH.        ***
+       195-SAVE-WAREHOUSE-COUNT.
+
+           MOVE WT-RECCOUNT (WT-IDX) TO CK-WHSE-COUNT (WT-IDX)
+
+           .
+
+      *** LOOKS UP I-WAREHOUSE-ID IN THE WAREHOUSE-TABLE AND MOVES   ***
+      *** THE MATCHING NAME TO WL-/TL-WAREHOUSE-ID. IF THE CODE IS   ***
+      *** NOT IN THE TABLE, LOGS IT TO THE EXCEPTION REPORT AND      ***
+      *** FALLS BACK TO PRINTING THE RAW CODE IN PLACE OF A NAME.    ***
+       150-LOOKUP-WAREHOUSE.
+
+           MOVE SPACES TO WL-WAREHOUSE-ID
+                          TL-WAREHOUSE-ID
+           MOVE 'NO ' TO WS-WHSE-FOUND
+           PERFORM 151-SEARCH-WAREHOUSE-TABLE
+               VARYING WT-IDX FROM 1 BY 1
+               UNTIL WT-IDX > WT-COUNT OR WS-WHSE-FOUND = 'YES'
+
+           IF WS-WHSE-FOUND = 'NO '
+               MOVE I-WAREHOUSE-ID TO WL-WAREHOUSE-ID
+                                      TL-WAREHOUSE-ID
+               MOVE I-WAREHOUSE-ID TO WS-EXCEPT-CD
+               MOVE 'WAREHOUSE' TO WS-EXCEPT-FIELD
+               PERFORM 170-WRITE-EXCEPTION-RECORD
+           END-IF
+
+           .
+
+       151-SEARCH-WAREHOUSE-TABLE.
+
+           IF WT-ID (WT-IDX) = I-WAREHOUSE-ID
+               MOVE WT-NAME (WT-IDX) TO WL-WAREHOUSE-ID
+                                        TL-WAREHOUSE-ID
+               ADD 1 TO WT-RECCOUNT (WT-IDX)
+               MOVE 'YES' TO WS-WHSE-FOUND
+           END-IF
+
+           .
+
        200-WRITE-A-LINE.
            WRITE RECORD-REPORT
                AFTER ADVANCING PROPER-SPACING
@@ -365,19 +1020,40 @@
            MOVE TF-TOTAL-CURR TO TL-INCREASED-CURR
            MOVE TF-TOTAL-UNION TO TL-INCREASED-UNION
            MOVE TF-TOTAL-INSUR TO TL-INCREASED-INSUR
-           
+
+      * HEADCOUNT AND AVERAGE INCREASED CURRENT SALARY FOR THIS
+      * WAREHOUSE; GUARDED AGAINST A WAREHOUSE WITH NO EMPLOYEES
+           MOVE TF-HEADCOUNT TO TL-HEADCOUNT
+           IF TF-HEADCOUNT = 0
+               MOVE ZEROS TO WS-AVG-CURR-SALARY
+           ELSE
+               COMPUTE WS-AVG-CURR-SALARY ROUNDED =
+                       TF-TOTAL-CURR / TF-HEADCOUNT
+           END-IF
+           MOVE WS-AVG-CURR-SALARY TO TL-AVG-CURR
+
            MOVE 3 TO PROPER-SPACING
            MOVE TOTAL-LINE TO RECORD-REPORT
-           
+
+      * ROLLS THE WAREHOUSE TOTALS INTO THE DRAKEA-WIDE GRAND TOTAL
+           ADD TF-TOTAL-CURR TO CF-TOTAL-CURR
+           ADD TF-TOTAL-UNION TO CF-TOTAL-UNION
+           ADD TF-TOTAL-INSUR TO CF-TOTAL-INSUR
+
       * THEN, RESETS TOTALS FOR THE NEXT WAREHOUSE
            MOVE ZEROS TO TF-TOTAL-CURR
            MOVE ZEROS TO TF-TOTAL-UNION
            MOVE ZEROS TO TF-TOTAL-INSUR
-           
+           MOVE ZEROS TO TF-HEADCOUNT
+
            PERFORM 200-WRITE-A-LINE
-           
+
+      * CHECKPOINT AT EVERY WAREHOUSE BREAK, NOT JUST EVERY N RECORDS
+           PERFORM 190-WRITE-CHECKPOINT
+           MOVE 0 TO WS-CKPT-COUNTER
+
            .
-           
+
        400-PRINT-HEADER.
            
            MOVE WL-WAREHOUSE-ID TO WL-WAREHOUSE-ID
@@ -395,17 +1071,87 @@
            .
            
        500-EOJ-ROUTINE.
-       
+
            PERFORM 300-BREAK
-           
+           PERFORM 350-COMPANY-TOTAL
+           PERFORM 600-RUN-CONTROL-REPORT
+
            .
-           
-       700-EOF-ROUTINE.    
-       
+
+      *** PRINTS THE DRAKEA-WIDE GRAND TOTAL AFTER THE LAST          ***
+      *** WAREHOUSE'S TOTAL LINE.                                    ***
+       350-COMPANY-TOTAL.
+
+           MOVE CF-TOTAL-CURR TO CL-INCREASED-CURR
+           MOVE CF-TOTAL-UNION TO CL-INCREASED-UNION
+           MOVE CF-TOTAL-INSUR TO CL-INCREASED-INSUR
+
+           MOVE 3 TO PROPER-SPACING
+           MOVE COMPANY-TOTAL-LINE TO RECORD-REPORT
+           PERFORM 200-WRITE-A-LINE
+
+           .
+
+      *** PRINTS A RUN-CONTROL SUMMARY AFTER THE COMPANY TOTAL SO     ***
+      *** OPS CAN BALANCE THIS RUN AGAINST THE INPUT FILE: RECORDS    ***
+      *** READ, DETAIL LINES WRITTEN, EXCEPTIONS REPORTED, AND A      ***
+      *** RECORD COUNT FOR EACH WAREHOUSE.                            ***
+       600-RUN-CONTROL-REPORT.
+
+           MOVE 3 TO PROPER-SPACING
+           MOVE RUN-CONTROL-HEADING TO RECORD-REPORT
+           PERFORM 200-WRITE-A-LINE
+
+           MOVE WS-RECORDS-READ TO RC-RECORDS-READ
+           MOVE 2 TO PROPER-SPACING
+           MOVE RUN-CONTROL-LINE-ONE TO RECORD-REPORT
+           PERFORM 200-WRITE-A-LINE
+
+           MOVE WS-DETAIL-LINES-WRITTEN TO RC-DETAIL-WRITTEN
+           MOVE 1 TO PROPER-SPACING
+           MOVE RUN-CONTROL-LINE-TWO TO RECORD-REPORT
+           PERFORM 200-WRITE-A-LINE
+
+           MOVE WS-EXCEPTION-COUNT TO RC-EXCEPTIONS
+           MOVE 1 TO PROPER-SPACING
+           MOVE RUN-CONTROL-LINE-THREE TO RECORD-REPORT
+           PERFORM 200-WRITE-A-LINE
+
+           MOVE WS-RECORDS-SKIPPED TO RC-RECORDS-SKIPPED
+           MOVE 1 TO PROPER-SPACING
+           MOVE RUN-CONTROL-LINE-FOUR TO RECORD-REPORT
+           PERFORM 200-WRITE-A-LINE
+
+           MOVE 2 TO PROPER-SPACING
+           MOVE RUN-CONTROL-WAREHOUSE-HEADING TO RECORD-REPORT
+           PERFORM 200-WRITE-A-LINE
+
+           PERFORM 610-PRINT-WAREHOUSE-COUNT
+               VARYING WT-IDX FROM 1 BY 1
+               UNTIL WT-IDX > WT-COUNT
+
+           .
+
+      *** PRINTS ONE LINE OF THE RUN-CONTROL WAREHOUSE BREAKDOWN,     ***
+      *** DRIVEN OFF THE PER-WAREHOUSE COUNTERS KEPT IN WT-RECCOUNT.  ***
+       610-PRINT-WAREHOUSE-COUNT.
+
+           MOVE WT-NAME (WT-IDX) TO RC-WHSE-ID
+           MOVE WT-RECCOUNT (WT-IDX) TO RC-WHSE-COUNT
+           MOVE 1 TO PROPER-SPACING
+           MOVE RUN-CONTROL-WAREHOUSE-LINE TO RECORD-REPORT
+           PERFORM 200-WRITE-A-LINE
+
+           .
+
+       700-EOF-ROUTINE.
+
            PERFORM 500-EOJ-ROUTINE
-           
-           CLOSE INPUT-RECORDS
+
+           CLOSE SORTED-RECORDS
                OUTPUT-REPORT
+               PAYROLL-EXTRACT
+               EXCEPTION-REPORT
            STOP RUN
-           
+
            .
